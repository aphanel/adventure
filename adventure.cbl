@@ -4,9 +4,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-              SELECT GameStateFile ASSIGN TO "gamestate"
+              SELECT GameStateFile ASSIGN DYNAMIC GameStateFileName
                      ORGANIZATION IS LINE SEQUENTIAL
-                     ACCESS MODE IS SEQUENTIAL.
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS GameStateStatus.
+              SELECT TranscriptFile ASSIGN DYNAMIC TranscriptFileName
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS TranscriptStatus.
+              SELECT BatchInputFile ASSIGN DYNAMIC BatchFileName
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS BatchStatus.
+              SELECT RunLogFile ASSIGN DYNAMIC RunLogFileName
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS RunLogStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +29,16 @@
            02 Strength PIC 99.
            02 Vitality PIC 99.
            02 Dexterity PIC 99.
+           02 SavedPlace PIC X(16).
+
+       FD TranscriptFile.
+        01 TranscriptRecord PIC X(80).
+
+       FD BatchInputFile.
+        01 BatchRecord PIC X(16).
+
+       FD RunLogFile.
+        01 RunLogRecord PIC X(80).
 
        WORKING-STORAGE SECTION.
         01 WSProtagonist.
@@ -23,30 +46,98 @@
            02 WSStrength PIC 99 VALUE 01.
            02 WSVitality PIC 99 VALUE 01.
            02 WSDexterity PIC 99 VALUE 01.
+        01 WSPointsRaw PIC X(4) VALUE SPACES.
+        01 WSPointsVal PIC 9(4) VALUE ZERO.
         01 Action PIC X(16).
         01 Choice PIC 9.
-        01 Place PIC X(16).
+        01 Place PIC X(16) VALUE "CLEARING".
+        01 RoomTable.
+           02 RoomEntry OCCURS 10 TIMES.
+              03 RoomFrom PIC X(16).
+              03 RoomExitNum PIC 9.
+              03 RoomExitLabel PIC X(30).
+              03 RoomTo PIC X(16).
+              03 RoomEncounterStat PIC X(3).
+              03 RoomText1 PIC X(70).
+              03 RoomText2 PIC X(70).
+        01 RoomCount PIC 99 VALUE ZERO.
+        01 RoomIdx PIC 99.
+        01 MatchedRoomIdx PIC 99.
+        01 FoundExit PIC X VALUE "N".
         01 GameLoop PIC X VALUE "Y".
         01 CanGo PIC X VALUE "N".
         01 Seed PIC 9(6).
         01 RandVal PIC 9(2) VALUE ZERO.
-       
+        01 GameStateStatus PIC XX.
+        01 ContinueFound PIC X VALUE "N".
+        01 PointPool PIC 99.
+        01 ValidPoints PIC X VALUE "N".
+        01 PlayerId PIC X(08) VALUE SPACES.
+        01 GameStateFileName PIC X(40) VALUE SPACES.
+        01 TranscriptFileName PIC X(40) VALUE SPACES.
+        01 TranscriptStatus PIC XX.
+        01 LogKind PIC X(6) VALUE SPACES.
+        01 LogValue PIC X(18) VALUE SPACES.
+        01 LogDate PIC 9(8).
+        01 LogTime PIC 9(8).
+        01 BatchFileName PIC X(40) VALUE SPACES.
+        01 BatchStatus PIC XX.
+        01 BatchMode PIC X VALUE "N".
+        01 BatchExhausted PIC X VALUE "N".
+        01 RunLogFileName PIC X(40) VALUE SPACES.
+        01 RunLogStatus PIC XX.
+        01 VisitedTable.
+           02 VisitedEntry OCCURS 20 TIMES PIC X(16).
+        01 VisitedCount PIC 99 VALUE ZERO.
+        01 VisitedIdx PIC 99.
+
        PROCEDURE DIVISION.
        Incipit.
-           PERFORM ResetCharacter.
+           DISPLAY "Enter your player ID or slot number:".
+           ACCEPT PlayerId.
+           STRING "gamestate-" DELIMITED BY SIZE
+                  PlayerId DELIMITED BY SPACE
+                  ".dat" DELIMITED BY SIZE
+                  INTO GameStateFileName
+           END-STRING.
+           STRING "transcript-" DELIMITED BY SIZE
+                  PlayerId DELIMITED BY SPACE
+                  ".log" DELIMITED BY SIZE
+                  INTO TranscriptFileName
+           END-STRING.
+           ACCEPT BatchFileName FROM COMMAND-LINE.
+           IF BatchFileName NOT = SPACES
+               OPEN INPUT BatchInputFile
+               IF BatchStatus = "00"
+                   MOVE "Y" TO BatchMode
+               ELSE
+                   DISPLAY "Could not open batch input file; continuing interactively."
+               END-IF
+           END-IF.
+           PERFORM InitializeRooms.
+           PERFORM TryContinue.
+           IF ContinueFound = "N"
+               PERFORM CharacterCreation
+           END-IF.
+           PERFORM RecordVisit.
            ACCEPT Seed FROM TIME.
+           COMPUTE RandVal = FUNCTION RANDOM(Seed) * 20 + 1.
            DISPLAY "You wake up in a haze, feeling cold and achy.".
            DISPLAY "As you look around, you realize that you are in the middle of a forest but you don't remember how you got there.".
            DISPLAY "What do you do? (type help to get a list of commands)".
            PERFORM UNTIL GameLoop="N"
                DISPLAY " "
-               ACCEPT Action
+               PERFORM ReadAction
+               MOVE "ACTION" TO LogKind
+               MOVE Action TO LogValue
+               PERFORM LogTranscript
                DISPLAY " "
                    EVALUATE Action
                        WHEN "help" PERFORM Help
                        WHEN "look" PERFORM Look
                        WHEN "quit" PERFORM Quit
                        WHEN "go" PERFORM GoToPlace
+                       WHEN "stats" PERFORM Stats
                        WHEN OTHER PERFORM OtherAction
                    END-EVALUATE
                DISPLAY "What do you do?"
@@ -57,6 +148,7 @@
            DISPLAY "You may type the following keyword: ".
            DISPLAY "look".
            DISPLAY "quit".
+           DISPLAY "stats".
            IF CanGo="Y"
                DISPLAY "go"
            END-IF.
@@ -70,67 +162,366 @@
 
        Quit.
            MOVE "N" TO GameLoop.
+           PERFORM EndSummary.
+           PERFORM CloseBatch.
            STOP RUN.
           
        GoToPlace.
            IF CanGo="Y"
-               DISPLAY "where do you want to go?"
-               PERFORM ListPlaces
-               ACCEPT Choice
-               PERFORM ComputePlace
-           ELSE PERFORM OtherAction       
+               MOVE "N" TO FoundExit
+               PERFORM UNTIL FoundExit = "Y" OR BatchExhausted = "Y"
+                   DISPLAY "where do you want to go?"
+                   PERFORM ListPlaces
+                   PERFORM ReadChoice
+                   MOVE "CHOICE" TO LogKind
+                   MOVE Choice TO LogValue
+                   PERFORM LogTranscript
+                   PERFORM ComputePlace
+               END-PERFORM
+           ELSE PERFORM OtherAction
            END-IF.
 
        OtherAction.
            DISPLAY "Your meaningless attempt at life proves inconsequential".
 
        ListPlaces.
-           DISPLAY "   1- to the bushes".
+           PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx > RoomCount
+               IF RoomFrom(RoomIdx) = Place
+                   DISPLAY "   " RoomExitNum(RoomIdx) "- " RoomExitLabel(RoomIdx)
+               END-IF
+           END-PERFORM.
 
        ComputePlace.
-           IF Choice="1"
-               PERFORM Bushes
-           ELSE DISPLAY "You walk a bit and find yourself where you started."       
+           MOVE "N" TO FoundExit.
+           PERFORM VARYING RoomIdx FROM 1 BY 1 UNTIL RoomIdx > RoomCount
+               IF RoomFrom(RoomIdx) = Place AND RoomExitNum(RoomIdx) = Choice
+                   MOVE "Y" TO FoundExit
+                   MOVE RoomIdx TO MatchedRoomIdx
+               END-IF
+           END-PERFORM.
+           IF FoundExit = "Y"
+               PERFORM ArriveAtRoom
+           ELSE
+               DISPLAY "That is not a way you can go from here."
+           END-IF.
+
+       ArriveAtRoom.
+           MOVE RoomTo(MatchedRoomIdx) TO Place.
+           PERFORM SavePlace.
+           PERFORM RecordVisit.
+           IF RoomText1(MatchedRoomIdx) NOT = SPACES
+               DISPLAY RoomText1(MatchedRoomIdx)
+           END-IF.
+           IF RoomText2(MatchedRoomIdx) NOT = SPACES
+               DISPLAY RoomText2(MatchedRoomIdx)
            END-IF.
+           IF RoomEncounterStat(MatchedRoomIdx) NOT = SPACES
+               PERFORM RollDice
+               PERFORM ApplyEncounterResult
+           END-IF.
+
+       ApplyEncounterResult.
+           EVALUATE RoomEncounterStat(MatchedRoomIdx)
+               WHEN "STR"
+                   IF RandVal <= Strength
+                       DISPLAY "Your strength carries you through without trouble."
+                   ELSE
+                       DISPLAY "The effort leaves you winded, but you push on."
+                   END-IF
+               WHEN "DEX"
+                   IF RandVal <= Dexterity
+                       DISPLAY "You slip through without a sound."
+                   ELSE
+                       DISPLAY "You stumble through, snapping twigs and cursing under your breath."
+                   END-IF
+               WHEN "VIT"
+                   IF RandVal <= Vitality
+                       DISPLAY "You shrug off the strain and keep going."
+                   ELSE
+                       DISPLAY "Your legs burn, but you keep going."
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       InitializeRooms.
+           ADD 1 TO RoomCount.
+           MOVE "CLEARING" TO RoomFrom(RoomCount).
+           MOVE 1 TO RoomExitNum(RoomCount).
+           MOVE "to the bushes" TO RoomExitLabel(RoomCount).
+           MOVE "BUSHES" TO RoomTo(RoomCount).
+           MOVE "DEX" TO RoomEncounterStat(RoomCount).
+           MOVE "Picking your way through the undergrowth is trickier than it looks." TO RoomText1(RoomCount).
+           MOVE "As you approach, the source of the light becomes apparent: a bonfire." TO RoomText2(RoomCount).
 
-       Bushes.
-           DISPLAY "As you approach, the source of the light becomes apparent: a bonfire.".
-           DISPLAY "The warmth of the fire calms you a little. For a moment, you get lost in a thought".
-           DISPLAY "as you remember a childhood memory you hadn't had in a long time..".
+           ADD 1 TO RoomCount.
+           MOVE "BUSHES" TO RoomFrom(RoomCount).
+           MOVE 1 TO RoomExitNum(RoomCount).
+           MOVE "back to the clearing" TO RoomExitLabel(RoomCount).
+           MOVE "CLEARING" TO RoomTo(RoomCount).
+           MOVE SPACES TO RoomEncounterStat(RoomCount).
+           MOVE "You backtrack through the brush toward the clearing." TO RoomText1(RoomCount).
+           MOVE SPACES TO RoomText2(RoomCount).
+
+           ADD 1 TO RoomCount.
+           MOVE "BUSHES" TO RoomFrom(RoomCount).
+           MOVE 2 TO RoomExitNum(RoomCount).
+           MOVE "deeper into the woods" TO RoomExitLabel(RoomCount).
+           MOVE "DEEPWOODS" TO RoomTo(RoomCount).
+           MOVE "STR" TO RoomEncounterStat(RoomCount).
+           MOVE "You push further into the dark woods, roots grasping at your ankles." TO RoomText1(RoomCount).
+           MOVE SPACES TO RoomText2(RoomCount).
+
+           ADD 1 TO RoomCount.
+           MOVE "DEEPWOODS" TO RoomFrom(RoomCount).
+           MOVE 1 TO RoomExitNum(RoomCount).
+           MOVE "back to the bushes" TO RoomExitLabel(RoomCount).
+           MOVE "BUSHES" TO RoomTo(RoomCount).
+           MOVE SPACES TO RoomEncounterStat(RoomCount).
+           MOVE "You retrace your steps toward the firelight." TO RoomText1(RoomCount).
+           MOVE SPACES TO RoomText2(RoomCount).
+
+       LogTranscript.
+           ACCEPT LogDate FROM DATE YYYYMMDD.
+           ACCEPT LogTime FROM TIME.
+           MOVE SPACES TO TranscriptRecord.
+           STRING LogDate DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LogTime DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PlayerId DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  LogKind DELIMITED BY SPACE
+                  "=" DELIMITED BY SIZE
+                  FUNCTION TRIM(LogValue) DELIMITED BY SIZE
+                  INTO TranscriptRecord
+           END-STRING.
+           OPEN EXTEND TranscriptFile.
+           IF TranscriptStatus NOT = "00"
+               OPEN OUTPUT TranscriptFile
+           END-IF.
+           WRITE TranscriptRecord.
+           CLOSE TranscriptFile.
+
+       ReadAction.
+           IF BatchMode = "Y"
+               IF BatchExhausted = "Y"
+                   MOVE "quit" TO Action
+               ELSE
+                   READ BatchInputFile
+                       AT END
+                           MOVE "quit" TO Action
+                           MOVE "Y" TO BatchExhausted
+                       NOT AT END MOVE BatchRecord TO Action
+                   END-READ
+               END-IF
+               DISPLAY Action
+           ELSE
+               ACCEPT Action
+           END-IF.
+
+       ReadChoice.
+           IF BatchMode = "Y"
+               IF BatchExhausted = "Y"
+                   MOVE 0 TO Choice
+               ELSE
+                   READ BatchInputFile
+                       AT END
+                           MOVE 0 TO Choice
+                           MOVE "Y" TO BatchExhausted
+                       NOT AT END MOVE BatchRecord TO Choice
+                   END-READ
+               END-IF
+               DISPLAY Choice
+           ELSE
+               ACCEPT Choice
+           END-IF.
+
+       CloseBatch.
+           IF BatchMode = "Y"
+               CLOSE BatchInputFile
+               MOVE "N" TO BatchMode
+           END-IF.
+
+       RecordVisit.
+           IF VisitedCount < 20
+               ADD 1 TO VisitedCount
+               MOVE Place TO VisitedEntry(VisitedCount)
+           END-IF.
+
+       EndSummary.
            DISPLAY " ".
-           PERFORM ChildhoodMemory.
-       
-       ChildhoodMemory.
-           DISPLAY "You are..".
-           DISPLAY "   1- in an alley".
-           DISPLAY "   2- by a lake".
-           ACCEPT Choice.
-           IF Choice="1"
-               DISPLAY "You are in an alley"
-               OPEN OUTPUT GameStateFile                       
-                   MOVE 15 TO Dexterity
-                   WRITE Protagonist
-                   END-WRITE
+           DISPLAY "===== Session Summary =====".
+           DISPLAY "Name: " Blase.
+           DISPLAY "Strength: " Strength.
+           DISPLAY "Vitality: " Vitality.
+           DISPLAY "Dexterity: " Dexterity.
+           DISPLAY "Places visited:".
+           PERFORM VARYING VisitedIdx FROM 1 BY 1 UNTIL VisitedIdx > VisitedCount
+               DISPLAY "   " VisitedEntry(VisitedIdx)
+           END-PERFORM.
+           PERFORM WriteRunLog.
+
+       WriteRunLog.
+           ACCEPT LogDate FROM DATE YYYYMMDD.
+           STRING "runlog-" DELIMITED BY SIZE
+                  LogDate DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO RunLogFileName
+           END-STRING.
+           OPEN EXTEND RunLogFile.
+           IF RunLogStatus NOT = "00"
+               OPEN OUTPUT RunLogFile
+           END-IF.
+           MOVE SPACES TO RunLogRecord.
+           STRING "===== Session Summary for " DELIMITED BY SIZE
+                  PlayerId DELIMITED BY SPACE
+                  " =====" DELIMITED BY SIZE
+                  INTO RunLogRecord
+           END-STRING.
+           WRITE RunLogRecord.
+           MOVE SPACES TO RunLogRecord.
+           STRING "Name: " DELIMITED BY SIZE
+                  FUNCTION TRIM(Blase) DELIMITED BY SIZE
+                  INTO RunLogRecord
+           END-STRING.
+           WRITE RunLogRecord.
+           MOVE SPACES TO RunLogRecord.
+           STRING "Strength: " DELIMITED BY SIZE
+                  Strength DELIMITED BY SIZE
+                  "  Vitality: " DELIMITED BY SIZE
+                  Vitality DELIMITED BY SIZE
+                  "  Dexterity: " DELIMITED BY SIZE
+                  Dexterity DELIMITED BY SIZE
+                  INTO RunLogRecord
+           END-STRING.
+           WRITE RunLogRecord.
+           MOVE SPACES TO RunLogRecord.
+           STRING "Places visited: " DELIMITED BY SIZE
+                  INTO RunLogRecord
+           END-STRING.
+           WRITE RunLogRecord.
+           PERFORM VARYING VisitedIdx FROM 1 BY 1 UNTIL VisitedIdx > VisitedCount
+               MOVE SPACES TO RunLogRecord
+               STRING "   " DELIMITED BY SIZE
+                      VisitedEntry(VisitedIdx) DELIMITED BY SPACE
+                      INTO RunLogRecord
+               END-STRING
+               WRITE RunLogRecord
+           END-PERFORM.
+           CLOSE RunLogFile.
+
+       Stats.
+           OPEN INPUT GameStateFile.
+           IF GameStateStatus = "00"
+               READ GameStateFile
+                   AT END DISPLAY "No character data found yet."
+                   NOT AT END
+                       DISPLAY "Name: " Blase
+                       DISPLAY "Strength: " Strength
+                       DISPLAY "Vitality: " Vitality
+                       DISPLAY "Dexterity: " Dexterity
+               END-READ
                CLOSE GameStateFile
+           ELSE
+               DISPLAY "No character data found yet."
            END-IF.
-           IF Choice="2"
-               DISPLAY "You are by a lake."
-               OPEN OUTPUT GameStateFile                   
-                   MOVE 15 TO Strength
-                   WRITE Protagonist
-                   END-WRITE
+
+       TryContinue.
+           MOVE "N" TO ContinueFound.
+           OPEN INPUT GameStateFile.
+           IF GameStateStatus = "00"
+               READ GameStateFile
+                   AT END MOVE "N" TO ContinueFound
+                   NOT AT END
+                       MOVE "Y" TO ContinueFound
+                       MOVE SavedPlace TO Place
+                       DISPLAY "Welcome back, " Blase "."
+               END-READ
                CLOSE GameStateFile
            END-IF.
 
+       CharacterCreation.
+           DISPLAY "Before anything else - who are you?".
+           ACCEPT WSBlase.
+           MOVE "NAME" TO LogKind.
+           MOVE WSBlase TO LogValue.
+           PERFORM LogTranscript.
+           MOVE 30 TO PointPool.
+           DISPLAY "You have " PointPool " points to spend across Strength, Vitality and Dexterity.".
+           MOVE "N" TO ValidPoints.
+           PERFORM UNTIL ValidPoints = "Y"
+               DISPLAY "How many points to Strength (0 to " PointPool ")?"
+               ACCEPT WSPointsRaw
+               MOVE "STR" TO LogKind
+               MOVE WSPointsRaw TO LogValue
+               PERFORM LogTranscript
+               IF WSPointsRaw = SPACES OR FUNCTION TRIM(WSPointsRaw) IS NOT NUMERIC
+                   DISPLAY "That is not a number. Try again."
+               ELSE
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WSPointsRaw)) TO WSPointsVal
+                   IF WSPointsVal <= PointPool
+                       MOVE WSPointsVal TO WSStrength
+                       MOVE "Y" TO ValidPoints
+                   ELSE
+                       DISPLAY "You don't have that many points to spend. Try again."
+                   END-IF
+               END-IF
+           END-PERFORM.
+           SUBTRACT WSStrength FROM PointPool.
+           MOVE "N" TO ValidPoints.
+           PERFORM UNTIL ValidPoints = "Y"
+               DISPLAY "You have " PointPool " points left. How many to Vitality (0 to " PointPool ")?"
+               ACCEPT WSPointsRaw
+               MOVE "VIT" TO LogKind
+               MOVE WSPointsRaw TO LogValue
+               PERFORM LogTranscript
+               IF WSPointsRaw = SPACES OR FUNCTION TRIM(WSPointsRaw) IS NOT NUMERIC
+                   DISPLAY "That is not a number. Try again."
+               ELSE
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WSPointsRaw)) TO WSPointsVal
+                   IF WSPointsVal <= PointPool
+                       MOVE WSPointsVal TO WSVitality
+                       MOVE "Y" TO ValidPoints
+                   ELSE
+                       DISPLAY "You don't have that many points to spend. Try again."
+                   END-IF
+               END-IF
+           END-PERFORM.
+           SUBTRACT WSVitality FROM PointPool.
+           DISPLAY "The remaining " PointPool " points go to Dexterity.".
+           MOVE PointPool TO WSDexterity.
+           PERFORM ResetCharacter.
+
        ResetCharacter.
-           OPEN OUTPUT GameStateFile               
-               MOVE WSBlase TO Blase                   
+           OPEN OUTPUT GameStateFile.
+           IF GameStateStatus NOT = "00"
+               DISPLAY "Warning: could not open GameStateFile for writing (status " GameStateStatus ")."
+           ELSE
+               MOVE WSBlase TO Blase
                MOVE WSDexterity TO Dexterity
                MOVE WSStrength TO Strength
                MOVE WSVitality TO Vitality
+               MOVE Place TO SavedPlace
                WRITE Protagonist
-               END-WRITE
-           CLOSE GameStateFile.
+               IF GameStateStatus NOT = "00"
+                   DISPLAY "Warning: could not save character (status " GameStateStatus ")."
+               END-IF
+               CLOSE GameStateFile
+           END-IF.
+
+       SavePlace.
+           MOVE Place TO SavedPlace.
+           OPEN OUTPUT GameStateFile.
+           IF GameStateStatus NOT = "00"
+               DISPLAY "Warning: could not open GameStateFile for writing (status " GameStateStatus ")."
+           ELSE
+               WRITE Protagonist
+               IF GameStateStatus NOT = "00"
+                   DISPLAY "Warning: could not save current location (status " GameStateStatus ")."
+               END-IF
+               CLOSE GameStateFile
+           END-IF.
 
        RollDice.
-           COMPUTE RandVal = FUNCTION RANDOM (Seed) * 20 + 1.
+           COMPUTE RandVal = FUNCTION RANDOM * 20 + 1.
